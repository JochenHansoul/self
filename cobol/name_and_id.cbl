@@ -1,16 +1,846 @@
-      * program prints the name and the id
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. name_and_id.
-
-
-       DATA DIVISION.
-          WORKING-STORAGE SECTION.
-          01 WS-NAME PIC A(30).
-          01 WS-ID PIC 9(5) VALUE 12345.
-
-       PROCEDURE DIVISION.
-          A000-FIRST-PARA.
-          MOVE 'Jochen Hansoul' TO WS-NAME.
-          DISPLAY "My name is: " WS-NAME.
-          DISPLAY "My ID is: " WS-ID.
-       STOP RUN.
+000100*****************************************************************
+000200*  PROGRAM     :  NAME_AND_ID
+000300*  AUTHOR      :  J. HANSOUL
+000400*  INSTALLATION:  DATA PROCESSING
+000500*  DATE-WRITTEN:  01/15/2019
+000600*  DATE-COMPILED:
+000700*----------------------------------------------------------------
+000800*  PURPOSE     :  VALIDATES EACH EMPLOYEE ON FILE EMPLOYEE-IN AND
+000900*                 PRINTS A PAGED ROSTER OF THE ACCEPTED RECORDS
+001000*                 TO EMPLOYEE-RPT. RECORDS THAT FAIL ID
+001100*                 VALIDATION ARE WRITTEN TO EMPLOYEE-ERR INSTEAD
+001200*                 OF BEING PRINTED. THE EMPLOYEE ID IS A
+001300*                 DEPARTMENT NUMBER PLUS EMPLOYEE NUMBER
+001400*                 COMPOSITE KEY - SEE COPYBOOK EMPREC. THE RUN
+001500*                 CHECKPOINTS TO RESTART-FILE EVERY
+001600*                 WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN
+001700*                 AFTER AN ABEND RESUMES AFTER THE LAST
+001800*                 CHECKPOINT INSTEAD OF FROM RECORD ONE.
+001900*----------------------------------------------------------------
+002000*  MODIFICATION HISTORY
+002100*    DATE       INIT  DESCRIPTION
+002200*    01/15/2019 JH    ORIGINAL PROGRAM - HARDCODED NAME/ID.
+002300*    08/09/2026 JH    READ EMPLOYEE RECORDS FROM EMPLOYEE-IN
+002400*                       INSTEAD OF HARDCODED MOVE.
+002500*    08/09/2026 JH    MOVED WS-NAME/WS-ID INTO COPYBOOK EMPREC
+002600*                       SO ALL EMPLOYEE PROGRAMS SHARE ONE
+002700*                       RECORD LAYOUT.
+002800*    08/09/2026 JH    ADDED ID VALIDATION AND AN EMPLOYEE-ERR
+002900*                       REJECT REPORT FOR ZERO, NON-NUMERIC AND
+003000*                       OUT-OF-RANGE IDS.
+003100*    08/09/2026 JH    REPLACED CONSOLE DISPLAY WITH A PRINTED
+003200*                       EMPLOYEE-RPT ROSTER - PAGE HEADERS, A
+003300*                       60-LINE PAGE BREAK, AND A FINAL RECORD
+003400*                       COUNT.
+003500*    08/09/2026 JH    SPLIT THE EMPLOYEE ID INTO A WS-DEPT/
+003600*                       WS-EMP-NO COMPOSITE KEY SO THE ROSTER
+003700*                       CAN SHOW DEPARTMENT SEPARATELY.
+003800*    08/09/2026 JH    ADDED CHECKPOINT/RESTART AGAINST
+003900*                       RESTART-FILE SO A RERUN SKIPS RECORDS
+004000*                       ALREADY COMMITTED IN A PRIOR RUN.
+004100*    08/09/2026 JH    MOVED THE ID RANGE LIMITS INTO COPYBOOK
+004200*                       EMPLIM SO EMPMAINT VALIDATES IDS THE
+004300*                       SAME WAY AS THIS BATCH LOAD.
+004400*    08/09/2026 JH    ADDED AN AUDIT-LOG ENTRY EVERY RUN WITH THE
+004500*                       RUN DATE/TIME, USER ID, AND READ/ACCEPT/
+004600*                       REJECT COUNTS SO WE CAN ANSWER "DID THIS
+004700*                       JOB RUN" WITHOUT DIGGING THROUGH SCHEDULER
+004800*                       LOGS.
+004900*    08/09/2026 JH    ADDED DUPLICATE-ID RECONCILIATION AGAINST
+005000*                       EMPLOYEE-MASTER AND WITHIN THE INCOMING
+005100*                       BATCH. RECORDS WHOSE ID IS ALREADY ON FILE
+005200*                       OR REPEATED IN THIS RUN ARE NOW HELD ON
+005300*                       EMPLOYEE-SUS FOR MANUAL REVIEW INSTEAD OF
+005400*                       REACHING THE PRINTED ROSTER.
+005500*    08/09/2026 JH    A RESTART WAS REOPENING EMPLOYEE-ERR/-RPT/
+005600*                       -SUS OUTPUT (TRUNCATING THEM) AND LOSING
+005700*                       THE ACCEPT/REJECT/SUSPENSE COUNTS FROM
+005800*                       BEFORE THE CHECKPOINT. RESTART-FILE NOW
+005900*                       CARRIES THOSE COUNTS SO THEY CAN BE
+006000*                       RESTORED ON RESUME, AND THE THREE REPORTS
+006100*                       OPEN EXTEND (LIKE AUDIT-LOG) WHEN RESUMING
+006200*                       SO A RESTART APPENDS TO THEM INSTEAD OF
+006300*                       WIPING OUT THE PRE-CHECKPOINT CONTENT.
+006400*    08/09/2026 JH    A PRIOR RUN'S OPEN FAILURE ON ANY FILE
+006500*                       SKIPPED STRAIGHT THROUGH TO A READ OF
+006600*                       EMPLOYEE-IN AND ON INTO THE REPORT/MASTER
+006700*                       FILES WITHOUT CHECKING WHETHER THOSE OPENS
+006800*                       HAD SUCCEEDED, RISKING AN ABEND, AND AN
+006900*                       OPEN FAILURE ON EMPLOYEE-MASTER LEFT
+007000*                       WS-MASTER-PRESENT-SWITCH DEFAULTED TO
+007100*                       PRESENT SO TERMINATION CLOSED A FILE THAT
+007200*                       WAS NEVER SUCCESSFULLY OPENED. EACH
+007300*                       INITIALIZATION STEP NOW CHECKS WS-EOF
+007400*                       BEFORE TOUCHING THE NEXT FILE, AND AN
+007500*                       EMPLOYEE-MASTER OPEN ERROR NOW SETS
+007600*                       WS-MASTER-ABSENT. A RUN THAT NEVER GOT
+007700*                       PAST INITIALIZATION NO LONGER CLEARS THE
+007800*                       RESTART CHECKPOINT FROM A PRIOR RUN IN
+007900*                       3000-TERMINATE. CHECKPOINTING WAS ALSO
+008000*                       MOVED FROM EVERY WS-CHECKPOINT-INTERVAL
+008100*                       RECORDS TO EVERY RECORD, SINCE
+008200*                       EMPLOYEE-RPT/-ERR/-SUS ARE WRITTEN EVERY
+008300*                       RECORD - A WIDER INTERVAL LEFT A WINDOW
+008400*                       WHERE A RESTART REPROCESSED, AND RE-WROTE,
+008500*                       RECORDS WHOSE REPORT LINES WERE ALREADY ON
+008600*                       DISK FROM BEFORE THE ABEND.
+008700*    08/09/2026 JH    RESTART-FILE NOW ALSO CARRIES THE PAGE AND
+008800*                       LINE COUNTS SO A RESTART RESUMES THE
+008900*                       ROSTER ON THE RIGHT PAGE NUMBER INSTEAD OF
+009000*                       STARTING A NEW PAGE ONE WITH NO FORM FEED.
+009100*                       ALSO, EACH FILE OPENED IN 1000-INITIALIZE
+009200*                       NOW SETS ITS OWN OPEN-SUCCESS SWITCH, AND
+009300*                       3000-TERMINATE CHECKS THAT SWITCH BEFORE
+009400*                       WRITING THE FOOTER OR CLOSING THAT FILE,
+009500*                       SINCE AN OPEN FAILURE PARTWAY THROUGH
+009600*                       INITIALIZATION LEFT LATER FILES IN THE
+009700*                       CHAIN NEVER OPENED AT ALL.
+009800*****************************************************************
+009900 IDENTIFICATION DIVISION.
+010000     PROGRAM-ID.     NAME_AND_ID.
+010100     AUTHOR.         J. HANSOUL.
+010200     INSTALLATION.   DATA PROCESSING.
+010300     DATE-WRITTEN.   01/15/2019.
+010400     DATE-COMPILED.
+
+010500*----------------------------------------------------------------
+010600*  ENVIRONMENT DIVISION
+010700*----------------------------------------------------------------
+010800 ENVIRONMENT DIVISION.
+010900 CONFIGURATION SECTION.
+011000     SOURCE-COMPUTER.   IBM-370.
+011100     OBJECT-COMPUTER.   IBM-370.
+
+011200 INPUT-OUTPUT SECTION.
+011300 FILE-CONTROL.
+011400     SELECT EMPLOYEE-IN   ASSIGN TO "EMPIN"
+011500         ORGANIZATION IS LINE SEQUENTIAL
+011600         FILE STATUS IS WS-EMPIN-STATUS.
+011700     SELECT EMPLOYEE-ERR  ASSIGN TO "EMPERR"
+011800         ORGANIZATION IS LINE SEQUENTIAL
+011900         FILE STATUS IS WS-EMPERR-STATUS.
+012000     SELECT EMPLOYEE-RPT  ASSIGN TO "EMPRPT"
+012100         ORGANIZATION IS LINE SEQUENTIAL
+012200         FILE STATUS IS WS-EMPRPT-STATUS.
+012300     SELECT RESTART-FILE  ASSIGN TO "RESTART"
+012400         ORGANIZATION IS LINE SEQUENTIAL
+012500         FILE STATUS IS WS-RESTART-STATUS.
+012600     SELECT AUDIT-LOG     ASSIGN TO "AUDITLOG"
+012700         ORGANIZATION IS LINE SEQUENTIAL
+012800         FILE STATUS IS WS-AUDITLOG-STATUS.
+012900     SELECT EMPLOYEE-SUS  ASSIGN TO "EMPSUS"
+013000         ORGANIZATION IS LINE SEQUENTIAL
+013100         FILE STATUS IS WS-EMPSUS-STATUS.
+013200     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+013300         ORGANIZATION IS INDEXED
+013400         ACCESS MODE IS DYNAMIC
+013500         RECORD KEY IS EM-ID
+013600         FILE STATUS IS WS-EMPMAST-STATUS.
+013700     SELECT WORK-DUP-CHECK ASSIGN TO "DUPWORK"
+013800         ORGANIZATION IS INDEXED
+013900         ACCESS MODE IS DYNAMIC
+014000         RECORD KEY IS WK-ID
+014100         FILE STATUS IS WS-DUPWORK-STATUS.
+
+014200*----------------------------------------------------------------
+014300*  DATA DIVISION
+014400*----------------------------------------------------------------
+014500 DATA DIVISION.
+014600 FILE SECTION.
+014700 FD  EMPLOYEE-IN
+014800     RECORDING MODE IS F
+014900     LABEL RECORDS ARE STANDARD.
+015000 01  EMPLOYEE-IN-RECORD.
+015100     05  EI-NAME              PIC A(30).
+015200     05  EI-DEPT              PIC 9(03).
+015300     05  EI-EMP-NO            PIC 9(05).
+
+015400 FD  EMPLOYEE-ERR
+015500     RECORDING MODE IS F
+015600     LABEL RECORDS ARE STANDARD.
+015700 01  EMPLOYEE-ERR-RECORD      PIC X(70).
+
+015800 FD  EMPLOYEE-RPT
+015900     RECORDING MODE IS F
+016000     LABEL RECORDS ARE STANDARD.
+016100 01  EMPLOYEE-RPT-RECORD      PIC X(80).
+
+016200 FD  RESTART-FILE
+016300     RECORDING MODE IS F
+016400     LABEL RECORDS ARE STANDARD.
+016500 01  RESTART-RECORD.
+016600     05  RT-READ-COUNT        PIC 9(07).
+016700     05  RT-ACCEPT-COUNT      PIC 9(07).
+016800     05  RT-REJECT-COUNT      PIC 9(07).
+016900     05  RT-SUSPENSE-COUNT    PIC 9(07).
+017000     05  RT-PAGE-COUNT        PIC 9(03).
+017100     05  RT-LINE-COUNT        PIC 9(03).
+
+017200 FD  AUDIT-LOG
+017300     RECORDING MODE IS F
+017400     LABEL RECORDS ARE STANDARD.
+017500 01  AUDIT-LOG-RECORD         PIC X(80).
+
+017600 FD  EMPLOYEE-SUS
+017700     RECORDING MODE IS F
+017800     LABEL RECORDS ARE STANDARD.
+017900 01  EMPLOYEE-SUS-RECORD      PIC X(70).
+
+018000 FD  EMPLOYEE-MASTER
+018100     LABEL RECORDS ARE STANDARD.
+018200     COPY EMPREC REPLACING
+018300         ==WS-EMPLOYEE-RECORD== BY ==EMPLOYEE-MASTER-RECORD==
+018400         ==WS-NAME-DATA==       BY ==EM-NAME-DATA==
+018500         ==WS-LAST-NAME==       BY ==EM-LAST-NAME==
+018600         ==WS-FIRST-NAME==      BY ==EM-FIRST-NAME==
+018700         ==WS-MIDDLE-INIT==     BY ==EM-MIDDLE-INIT==
+018800         ==WS-TITLE==           BY ==EM-TITLE==
+018900         ==WS-NAME==            BY ==EM-NAME==
+019000         ==WS-ID==              BY ==EM-ID==
+019100         ==WS-DEPT==            BY ==EM-DEPT==
+019200         ==WS-EMP-NO==          BY ==EM-EMP-NO==.
+
+019300 FD  WORK-DUP-CHECK
+019400     LABEL RECORDS ARE STANDARD.
+019500 01  WORK-DUP-RECORD.
+019600     05  WK-ID.
+019700         10  WK-DEPT          PIC 9(03).
+019800         10  WK-EMP-NO        PIC 9(05).
+
+019900 WORKING-STORAGE SECTION.
+020000     COPY EMPREC.
+020100     COPY EMPERR.
+020200     COPY EMPLIM.
+020300     COPY SUSREC.
+
+020400 01  WS-SWITCHES.
+020500     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+020600         88  WS-EOF                     VALUE 'Y'.
+020700     05  WS-INIT-FAILED-SWITCH PIC X(01) VALUE 'N'.
+020800         88  WS-INIT-FAILED              VALUE 'Y'.
+020900     05  WS-VALID-SWITCH      PIC X(01) VALUE 'Y'.
+021000         88  WS-ID-VALID                VALUE 'Y'.
+021100         88  WS-ID-INVALID              VALUE 'N'.
+021200     05  WS-MASTER-PRESENT-SWITCH PIC X(01) VALUE 'Y'.
+021300         88  WS-MASTER-PRESENT              VALUE 'Y'.
+021400         88  WS-MASTER-ABSENT                VALUE 'N'.
+021500     05  WS-EMPIN-OPEN-SWITCH     PIC X(01) VALUE 'N'.
+021600         88  WS-EMPIN-OPEN                   VALUE 'Y'.
+021700     05  WS-EMPERR-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+021800         88  WS-EMPERR-OPEN                  VALUE 'Y'.
+021900     05  WS-EMPRPT-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+022000         88  WS-EMPRPT-OPEN                  VALUE 'Y'.
+022100     05  WS-EMPSUS-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+022200         88  WS-EMPSUS-OPEN                  VALUE 'Y'.
+022300     05  WS-DUPWORK-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+022400         88  WS-DUPWORK-OPEN                 VALUE 'Y'.
+022500     05  WS-SEEN-IN-BATCH-SWITCH  PIC X(01) VALUE 'N'.
+022600         88  WS-SEEN-IN-BATCH                VALUE 'Y'.
+022700     05  WS-DUP-RESULT-SWITCH     PIC X(01) VALUE 'N'.
+022800         88  WS-DUP-NONE                     VALUE 'N'.
+022900         88  WS-DUP-ON-MASTER                VALUE 'M'.
+023000         88  WS-DUP-IN-BATCH                 VALUE 'B'.
+
+023100 01  WS-FILE-STATUSES.
+023200     05  WS-EMPIN-STATUS      PIC X(02) VALUE SPACES.
+023300     05  WS-EMPERR-STATUS     PIC X(02) VALUE SPACES.
+023400     05  WS-EMPRPT-STATUS     PIC X(02) VALUE SPACES.
+023500     05  WS-RESTART-STATUS    PIC X(02) VALUE SPACES.
+023600     05  WS-AUDITLOG-STATUS   PIC X(02) VALUE SPACES.
+023700     05  WS-EMPSUS-STATUS     PIC X(02) VALUE SPACES.
+023800     05  WS-EMPMAST-STATUS    PIC X(02) VALUE SPACES.
+023900     05  WS-DUPWORK-STATUS    PIC X(02) VALUE SPACES.
+
+024000 01  WS-COUNTERS COMP.
+024100     05  WS-READ-COUNT        PIC 9(07) VALUE ZERO.
+024200     05  WS-ACCEPT-COUNT      PIC 9(07) VALUE ZERO.
+024300     05  WS-REJECT-COUNT      PIC 9(07) VALUE ZERO.
+024400     05  WS-LINE-COUNT        PIC 9(03) VALUE ZERO.
+024500     05  WS-PAGE-COUNT        PIC 9(03) VALUE ZERO.
+024600     05  WS-RESTART-COUNT     PIC 9(07) VALUE ZERO.
+024700     05  WS-SUSPENSE-COUNT    PIC 9(07) VALUE ZERO.
+
+024800 01  WS-LINES-PER-PAGE        PIC 9(03) VALUE 060.
+
+024900 01  WS-CHECKPOINT-INTERVAL   PIC 9(07) VALUE 1.
+025000*     HELD AT 1 (CHECKPOINT EVERY RECORD) BECAUSE EMPLOYEE-RPT/
+025100*     -ERR/-SUS ARE ALSO WRITTEN EVERY RECORD - A WIDER INTERVAL
+025200*     LETS A RESTART REPROCESS RECORDS WHOSE REPORT LINES ARE
+025300*     ALREADY ON DISK FROM BEFORE AN ABEND, DUPLICATING THEM. THIS
+025400*     IS SEPARATE FROM THE PAGE/LINE COUNTS RESTART-FILE NOW ALSO
+025500*     CARRIES - THOSE FIX THE PAGE NUMBERING AT A RESTART SEAM,
+025600*     BUT DO NOT BY THEMSELVES STOP A WIDER INTERVAL FROM
+025700*     REPROCESSING AND DUPLICATING ALREADY-WRITTEN DETAIL LINES,
+025800*     SO THE INTERVAL STAYS AT 1.
+
+025900 01  WS-CHECKPOINT-WORK COMP.
+026000     05  WS-CKPT-QUOTIENT     PIC 9(07) VALUE ZERO.
+026100     05  WS-CKPT-REMAINDER    PIC 9(07) VALUE ZERO.
+
+026200 01  WS-RUN-DATE.
+026300     05  WS-RUN-YY            PIC 9(02).
+026400     05  WS-RUN-MM            PIC 9(02).
+026500     05  WS-RUN-DD            PIC 9(02).
+
+026600 01  WS-RUN-TIME.
+026700     05  WS-RUN-HH            PIC 9(02).
+026800     05  WS-RUN-MIN           PIC 9(02).
+026900     05  WS-RUN-SEC           PIC 9(02).
+027000     05  WS-RUN-HUNDREDTHS    PIC 9(02).
+
+027100 01  WS-RUN-USER-ID           PIC X(08) VALUE SPACES.
+
+027200 01  WS-PAGE-HEADER-1.
+027300     05  FILLER               PIC X(20) VALUE SPACES.
+027400     05  FILLER               PIC X(17)
+027500             VALUE "EMPLOYEE ROSTER".
+027600     05  FILLER               PIC X(10) VALUE SPACES.
+027700     05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+027800     05  WR1-RUN-MM           PIC 9(02).
+027900     05  FILLER               PIC X(01) VALUE "/".
+028000     05  WR1-RUN-DD           PIC 9(02).
+028100     05  FILLER               PIC X(01) VALUE "/".
+028200     05  WR1-RUN-YY           PIC 9(02).
+028300     05  FILLER               PIC X(05) VALUE SPACES.
+028400     05  FILLER               PIC X(06) VALUE "PAGE: ".
+028500     05  WR1-PAGE-NO          PIC ZZ9.
+
+028600 01  WS-COLUMN-HEADER.
+028700     05  FILLER               PIC X(04) VALUE SPACES.
+028800     05  FILLER               PIC X(30) VALUE "NAME".
+028900     05  FILLER               PIC X(04) VALUE SPACES.
+029000     05  FILLER               PIC X(04) VALUE "DEPT".
+029100     05  FILLER               PIC X(04) VALUE SPACES.
+029200     05  FILLER               PIC X(06) VALUE "EMP NO".
+
+029300 01  WS-DETAIL-LINE.
+029400     05  FILLER               PIC X(04) VALUE SPACES.
+029500     05  WD-NAME              PIC A(30).
+029600     05  FILLER               PIC X(04) VALUE SPACES.
+029700     05  WD-DEPT              PIC 9(03).
+029800     05  FILLER               PIC X(05) VALUE SPACES.
+029900     05  WD-EMP-NO            PIC 9(05).
+
+030000 01  WS-CONTROL-FOOTER.
+030100     05  FILLER               PIC X(04) VALUE SPACES.
+030200     05  FILLER               PIC X(26)
+030300             VALUE "TOTAL EMPLOYEES PRINTED: ".
+030400     05  WF-TOTAL-PRINTED     PIC ZZZ,ZZ9.
+
+030500 01  WS-AUDIT-LINE.
+030600     05  WA-RUN-DATE.
+030700         10  WA-RUN-MM        PIC 9(02).
+030800         10  FILLER           PIC X(01) VALUE "/".
+030900         10  WA-RUN-DD        PIC 9(02).
+031000         10  FILLER           PIC X(01) VALUE "/".
+031100         10  WA-RUN-YY        PIC 9(02).
+031200     05  FILLER               PIC X(01) VALUE SPACES.
+031300     05  WA-RUN-TIME.
+031400         10  WA-RUN-HH        PIC 9(02).
+031500         10  FILLER           PIC X(01) VALUE ":".
+031600         10  WA-RUN-MIN       PIC 9(02).
+031700         10  FILLER           PIC X(01) VALUE ":".
+031800         10  WA-RUN-SEC       PIC 9(02).
+031900     05  FILLER               PIC X(01) VALUE SPACES.
+032000     05  WA-USER-ID           PIC X(08).
+032100     05  FILLER               PIC X(01) VALUE SPACES.
+032200     05  FILLER               PIC X(06) VALUE "READ: ".
+032300     05  WA-READ-COUNT        PIC ZZZ,ZZ9.
+032400     05  FILLER               PIC X(01) VALUE SPACES.
+032500     05  FILLER               PIC X(05) VALUE "ACC: ".
+032600     05  WA-ACCEPT-COUNT      PIC ZZZ,ZZ9.
+032700     05  FILLER               PIC X(01) VALUE SPACES.
+032800     05  FILLER               PIC X(05) VALUE "REJ: ".
+032900     05  WA-REJECT-COUNT      PIC ZZZ,ZZ9.
+
+033000*----------------------------------------------------------------
+033100*  PROCEDURE DIVISION
+033200*----------------------------------------------------------------
+033300 PROCEDURE DIVISION.
+033400 0000-MAINLINE.
+033500     PERFORM 1000-INITIALIZE
+033600         THRU 1000-INITIALIZE-EXIT.
+033700     PERFORM 2000-PROCESS-EMPLOYEE
+033800         THRU 2000-PROCESS-EMPLOYEE-EXIT
+033900         UNTIL WS-EOF.
+034000     PERFORM 3000-TERMINATE
+034100         THRU 3000-TERMINATE-EXIT.
+034200     STOP RUN.
+
+034300*----------------------------------------------------------------
+034400*  1000-INITIALIZE - OPEN FILES, GET THE RUN DATE, CHECK FOR A
+034500*  RESTART POINT, AND PRIME THE READ
+034600*----------------------------------------------------------------
+034700 1000-INITIALIZE.
+034800     ACCEPT WS-RUN-DATE FROM DATE.
+034900     ACCEPT WS-RUN-TIME FROM TIME.
+035000     ACCEPT WS-RUN-USER-ID FROM ENVIRONMENT "USER".
+035100     OPEN INPUT  EMPLOYEE-IN.
+035200     IF WS-EMPIN-STATUS NOT = "00"
+035300         DISPLAY "NAME_AND_ID: ERROR OPENING EMPLOYEE-IN "
+035400             "STATUS = " WS-EMPIN-STATUS
+035500         SET WS-INIT-FAILED  TO TRUE
+035600         MOVE 'Y' TO WS-EOF-SWITCH
+035700     ELSE
+035800         SET WS-EMPIN-OPEN TO TRUE
+035900     END-IF.
+036000     IF NOT WS-EOF
+036100         PERFORM 1050-CHECK-RESTART-FILE
+036200             THRU 1050-CHECK-RESTART-FILE-EXIT
+036300     END-IF.
+036400     IF NOT WS-EOF
+036500         IF WS-RESTART-COUNT > ZERO
+036600             OPEN EXTEND EMPLOYEE-ERR
+036700             IF WS-EMPERR-STATUS NOT = "00"
+036800                 OPEN OUTPUT EMPLOYEE-ERR
+036900             END-IF
+037000         ELSE
+037100             OPEN OUTPUT EMPLOYEE-ERR
+037200         END-IF
+037300         IF WS-EMPERR-STATUS NOT = "00"
+037400             DISPLAY "NAME_AND_ID: ERROR OPENING EMPLOYEE-ERR "
+037500                 "STATUS = " WS-EMPERR-STATUS
+037600             SET WS-INIT-FAILED  TO TRUE
+037700             MOVE 'Y' TO WS-EOF-SWITCH
+037800         ELSE
+037900             SET WS-EMPERR-OPEN TO TRUE
+038000         END-IF
+038100     END-IF.
+038200     IF NOT WS-EOF
+038300         IF WS-RESTART-COUNT > ZERO
+038400             OPEN EXTEND EMPLOYEE-RPT
+038500             IF WS-EMPRPT-STATUS NOT = "00"
+038600                 OPEN OUTPUT EMPLOYEE-RPT
+038700             END-IF
+038800         ELSE
+038900             OPEN OUTPUT EMPLOYEE-RPT
+039000         END-IF
+039100         IF WS-EMPRPT-STATUS NOT = "00"
+039200             DISPLAY "NAME_AND_ID: ERROR OPENING EMPLOYEE-RPT "
+039300                 "STATUS = " WS-EMPRPT-STATUS
+039400             SET WS-INIT-FAILED  TO TRUE
+039500             MOVE 'Y' TO WS-EOF-SWITCH
+039600         ELSE
+039700             SET WS-EMPRPT-OPEN TO TRUE
+039800         END-IF
+039900     END-IF.
+040000     IF NOT WS-EOF
+040100         IF WS-RESTART-COUNT > ZERO
+040200             OPEN EXTEND EMPLOYEE-SUS
+040300             IF WS-EMPSUS-STATUS NOT = "00"
+040400                 OPEN OUTPUT EMPLOYEE-SUS
+040500             END-IF
+040600         ELSE
+040700             OPEN OUTPUT EMPLOYEE-SUS
+040800         END-IF
+040900         IF WS-EMPSUS-STATUS NOT = "00"
+041000             DISPLAY "NAME_AND_ID: ERROR OPENING EMPLOYEE-SUS "
+041100                 "STATUS = " WS-EMPSUS-STATUS
+041200             SET WS-INIT-FAILED  TO TRUE
+041300             MOVE 'Y' TO WS-EOF-SWITCH
+041400         ELSE
+041500             SET WS-EMPSUS-OPEN TO TRUE
+041600         END-IF
+041700     END-IF.
+041800     IF NOT WS-EOF
+041900         OPEN INPUT EMPLOYEE-MASTER
+042000         IF WS-EMPMAST-STATUS = "35"
+042100             SET WS-MASTER-ABSENT TO TRUE
+042200         ELSE
+042300             IF WS-EMPMAST-STATUS NOT = "00"
+042400                 DISPLAY "NAME_AND_ID: ERROR OPENING "
+042500                     "EMPLOYEE-MASTER STATUS = " WS-EMPMAST-STATUS
+042600                 SET WS-MASTER-ABSENT TO TRUE
+042700                 SET WS-INIT-FAILED  TO TRUE
+042800                 MOVE 'Y' TO WS-EOF-SWITCH
+042900             ELSE
+043000                 SET WS-MASTER-PRESENT TO TRUE
+043100             END-IF
+043200         END-IF
+043300     END-IF.
+043400     IF NOT WS-EOF
+043500         OPEN OUTPUT WORK-DUP-CHECK
+043600         CLOSE WORK-DUP-CHECK
+043700         OPEN I-O WORK-DUP-CHECK
+043800         IF WS-DUPWORK-STATUS NOT = "00"
+043900             DISPLAY "NAME_AND_ID: ERROR OPENING WORK-DUP-CHECK "
+044000                 "STATUS = " WS-DUPWORK-STATUS
+044100             SET WS-INIT-FAILED  TO TRUE
+044200             MOVE 'Y' TO WS-EOF-SWITCH
+044300         ELSE
+044400             SET WS-DUPWORK-OPEN TO TRUE
+044500         END-IF
+044600     END-IF.
+044700     IF NOT WS-EOF
+044800         PERFORM 2100-READ-EMPLOYEE-IN
+044900             THRU 2100-READ-EMPLOYEE-IN-EXIT
+045000         IF WS-RESTART-COUNT > ZERO
+045100             PERFORM 1060-SKIP-TO-CHECKPOINT
+045200                 THRU 1060-SKIP-TO-CHECKPOINT-EXIT
+045300         END-IF
+045400     END-IF.
+045500 1000-INITIALIZE-EXIT.
+045600     EXIT.
+
+045700*----------------------------------------------------------------
+045800*  1050-CHECK-RESTART-FILE - IF A RESTART-FILE IS PRESENT FROM A
+045900*  PRIOR RUN, PICK UP ITS CHECKPOINT COUNT, THE ACCEPT/REJECT/
+046000*  SUSPENSE COUNTS AS OF THAT CHECKPOINT, AND THE PAGE/LINE COUNTS
+046100*  THE ROSTER WAS AT, SINCE NONE OF THOSE COUNTERS SURVIVE A
+046200*  RESTART ON THEIR OWN AND WOULD OTHERWISE START THIS RUN BACK AT
+046300*  ZERO - MISDATING THE FIRST PAGE PRINTED AFTER A RESTART. NO
+046400*  RESTART-FILE MEANS THIS IS A FRESH RUN STARTING AT RECORD ONE.
+046500*----------------------------------------------------------------
+046600 1050-CHECK-RESTART-FILE.
+046700     MOVE ZERO TO WS-RESTART-COUNT.
+046800     OPEN INPUT RESTART-FILE.
+046900     IF WS-RESTART-STATUS = "00"
+047000         READ RESTART-FILE
+047100             AT END
+047200                 MOVE ZERO TO WS-RESTART-COUNT
+047300             NOT AT END
+047400                 MOVE RT-READ-COUNT     TO WS-RESTART-COUNT
+047500                 MOVE RT-ACCEPT-COUNT   TO WS-ACCEPT-COUNT
+047600                 MOVE RT-REJECT-COUNT   TO WS-REJECT-COUNT
+047700                 MOVE RT-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT
+047800                 MOVE RT-PAGE-COUNT     TO WS-PAGE-COUNT
+047900                 MOVE RT-LINE-COUNT     TO WS-LINE-COUNT
+048000         END-READ
+048100         CLOSE RESTART-FILE
+048200     END-IF.
+048300     IF WS-RESTART-COUNT > ZERO
+048400         DISPLAY "NAME_AND_ID: RESUMING AFTER CHECKPOINT "
+048500             WS-RESTART-COUNT
+048600     END-IF.
+048700 1050-CHECK-RESTART-FILE-EXIT.
+048800     EXIT.
+
+048900*----------------------------------------------------------------
+049000*  1060-SKIP-TO-CHECKPOINT - RE-READ, BUT DO NOT REPROCESS, THE
+049100*  EMPLOYEE-IN RECORDS ALREADY COMMITTED IN THE PRIOR RUN
+049200*----------------------------------------------------------------
+049300 1060-SKIP-TO-CHECKPOINT.
+049400     PERFORM 2100-READ-EMPLOYEE-IN
+049500         THRU 2100-READ-EMPLOYEE-IN-EXIT
+049600         UNTIL WS-EOF OR WS-READ-COUNT > WS-RESTART-COUNT.
+049700 1060-SKIP-TO-CHECKPOINT-EXIT.
+049800     EXIT.
+
+049900*----------------------------------------------------------------
+050000*  2000-PROCESS-EMPLOYEE - VALIDATE AND HANDLE ONE RECORD
+050100*----------------------------------------------------------------
+050200 2000-PROCESS-EMPLOYEE.
+050300     PERFORM 2150-VALIDATE-EMPLOYEE-ID
+050400         THRU 2150-VALIDATE-EMPLOYEE-ID-EXIT.
+050500     IF WS-ID-VALID
+050600         PERFORM 2140-CHECK-DUPLICATE-ID
+050700             THRU 2140-CHECK-DUPLICATE-ID-EXIT
+050800         IF WS-DUP-NONE
+050900             ADD 1 TO WS-ACCEPT-COUNT
+051000             PERFORM 2170-PRINT-EMPLOYEE-DETAIL
+051100                 THRU 2170-PRINT-EMPLOYEE-DETAIL-EXIT
+051200         ELSE
+051300             ADD 1 TO WS-SUSPENSE-COUNT
+051400             PERFORM 2165-WRITE-SUSPENSE-RECORD
+051500                 THRU 2165-WRITE-SUSPENSE-RECORD-EXIT
+051600         END-IF
+051700     ELSE
+051800         ADD 1 TO WS-REJECT-COUNT
+051900         PERFORM 2160-WRITE-ERROR-RECORD
+052000             THRU 2160-WRITE-ERROR-RECORD-EXIT
+052100     END-IF.
+052200     DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+052300         GIVING WS-CKPT-QUOTIENT
+052400         REMAINDER WS-CKPT-REMAINDER.
+052500     IF WS-CKPT-REMAINDER = ZERO
+052600         PERFORM 2190-WRITE-CHECKPOINT
+052700             THRU 2190-WRITE-CHECKPOINT-EXIT
+052800     END-IF.
+052900     PERFORM 2100-READ-EMPLOYEE-IN
+053000         THRU 2100-READ-EMPLOYEE-IN-EXIT.
+053100 2000-PROCESS-EMPLOYEE-EXIT.
+053200     EXIT.
+
+053300*----------------------------------------------------------------
+053400*  2100-READ-EMPLOYEE-IN - READ NEXT RECORD, SET EOF AT END
+053500*----------------------------------------------------------------
+053600 2100-READ-EMPLOYEE-IN.
+053700     READ EMPLOYEE-IN
+053800         AT END
+053900             MOVE 'Y' TO WS-EOF-SWITCH
+054000     END-READ.
+054100     IF NOT WS-EOF
+054200         ADD 1 TO WS-READ-COUNT
+054300         MOVE EI-NAME   TO WS-NAME
+054400         MOVE EI-DEPT   TO WS-DEPT
+054500         MOVE EI-EMP-NO TO WS-EMP-NO
+054600         PERFORM 2110-MARK-SEEN-IN-BATCH
+054700             THRU 2110-MARK-SEEN-IN-BATCH-EXIT
+054800     END-IF.
+054900 2100-READ-EMPLOYEE-IN-EXIT.
+055000     EXIT.
+
+055100*----------------------------------------------------------------
+055200*  2110-MARK-SEEN-IN-BATCH - RECORD THIS ID ON WORK-DUP-CHECK SO
+055300*  A LATER RECORD WITH THE SAME ID IN THIS RUN CAN BE RECOGNIZED
+055400*  AS A WITHIN-BATCH DUPLICATE. THIS RUNS FOR EVERY RECORD READ,
+055500*  INCLUDING THOSE SKIPPED OVER ON A RESTART, SO WORK-DUP-CHECK
+055600*  STAYS COMPLETE ACROSS A CHECKPOINT BOUNDARY EVEN THOUGH IT IS
+055700*  REBUILT FROM EMPTY EACH RUN. WS-SEEN-IN-BATCH-SWITCH IS SET
+055800*  HERE AND TESTED BY 2140-CHECK-DUPLICATE-ID.
+055900*----------------------------------------------------------------
+056000 2110-MARK-SEEN-IN-BATCH.
+056100     MOVE 'N' TO WS-SEEN-IN-BATCH-SWITCH.
+056200     IF WS-DEPT IS NUMERIC AND WS-EMP-NO IS NUMERIC
+056300         MOVE WS-DEPT   TO WK-DEPT
+056400         MOVE WS-EMP-NO TO WK-EMP-NO
+056500         WRITE WORK-DUP-RECORD
+056600             INVALID KEY
+056700                 SET WS-SEEN-IN-BATCH TO TRUE
+056800         END-WRITE
+056900     END-IF.
+057000 2110-MARK-SEEN-IN-BATCH-EXIT.
+057100     EXIT.
+
+057200*----------------------------------------------------------------
+057300*  2150-VALIDATE-EMPLOYEE-ID - CHECK THE WS-DEPT/WS-EMP-NO
+057400*  COMPOSITE KEY AGAINST THE VALID EMPLOYEE ID RANGES. SETS
+057500*  WS-VALID-SWITCH AND, WHEN INVALID, THE REASON CODE THAT
+057600*  2160-WRITE-ERROR-RECORD REPORTS.
+057700*----------------------------------------------------------------
+057800 2150-VALIDATE-EMPLOYEE-ID.
+057900     SET WS-ID-VALID TO TRUE.
+058000     IF WS-DEPT IS NOT NUMERIC OR WS-EMP-NO IS NOT NUMERIC
+058100         SET WS-ID-INVALID        TO TRUE
+058200         SET WS-REASON-NONNUMERIC TO TRUE
+058300     ELSE
+058400         IF WS-DEPT = ZERO AND WS-EMP-NO = ZERO
+058500             SET WS-ID-INVALID     TO TRUE
+058600             SET WS-REASON-ZERO-ID TO TRUE
+058700         ELSE
+058800             IF WS-DEPT   < WS-DEPT-LOW   OR
+058900                WS-DEPT   > WS-DEPT-HIGH  OR
+059000                WS-EMP-NO < WS-EMP-NO-LOW OR
+059100                WS-EMP-NO > WS-EMP-NO-HIGH
+059200                 SET WS-ID-INVALID          TO TRUE
+059300                 SET WS-REASON-OUT-OF-RANGE TO TRUE
+059400             END-IF
+059500         END-IF
+059600     END-IF.
+059700 2150-VALIDATE-EMPLOYEE-ID-EXIT.
+059800     EXIT.
+
+059900*----------------------------------------------------------------
+060000*  2140-CHECK-DUPLICATE-ID - RECONCILE THE WS-DEPT/WS-EMP-NO
+060100*  COMPOSITE KEY AGAINST EMPLOYEE-MASTER AND AGAINST THE REST OF
+060200*  THE INCOMING BATCH (SEE 2110-MARK-SEEN-IN-BATCH). ONLY CALLED
+060300*  FOR RECORDS THAT ALREADY PASSED 2150-VALIDATE-EMPLOYEE-ID.
+060400*----------------------------------------------------------------
+060500 2140-CHECK-DUPLICATE-ID.
+060600     SET WS-DUP-NONE TO TRUE.
+060700     IF WS-MASTER-PRESENT
+060800         MOVE WS-DEPT   TO EM-DEPT
+060900         MOVE WS-EMP-NO TO EM-EMP-NO
+061000         READ EMPLOYEE-MASTER
+061100             INVALID KEY
+061200                 CONTINUE
+061300             NOT INVALID KEY
+061400                 SET WS-DUP-ON-MASTER TO TRUE
+061500         END-READ
+061600     END-IF.
+061700     IF WS-DUP-NONE AND WS-SEEN-IN-BATCH
+061800         SET WS-DUP-IN-BATCH TO TRUE
+061900     END-IF.
+062000 2140-CHECK-DUPLICATE-ID-EXIT.
+062100     EXIT.
+
+062200*----------------------------------------------------------------
+062300*  2160-WRITE-ERROR-RECORD - WRITE THE REJECTED RECORD AND ITS
+062400*  REASON CODE TO EMPLOYEE-ERR
+062500*----------------------------------------------------------------
+062600 2160-WRITE-ERROR-RECORD.
+062700     MOVE WS-NAME         TO WS-ERR-NAME.
+062800     MOVE WS-DEPT         TO WS-ERR-DEPT.
+062900     MOVE WS-EMP-NO       TO WS-ERR-EMP-NO.
+063000     EVALUATE TRUE
+063100         WHEN WS-REASON-ZERO-ID
+063200             MOVE "EMPLOYEE ID IS ZERO"      TO WS-ERR-REASON-TEXT
+063300         WHEN WS-REASON-NONNUMERIC
+063400             MOVE "EMPLOYEE ID IS NOT NUMERIC"
+063500                 TO WS-ERR-REASON-TEXT
+063600         WHEN WS-REASON-OUT-OF-RANGE
+063700             MOVE "EMPLOYEE ID OUT OF RANGE" TO WS-ERR-REASON-TEXT
+063800         WHEN OTHER
+063900             MOVE "UNKNOWN VALIDATION ERROR" TO WS-ERR-REASON-TEXT
+064000     END-EVALUATE.
+064100     WRITE EMPLOYEE-ERR-RECORD FROM WS-EMPLOYEE-ERROR-RECORD.
+064200 2160-WRITE-ERROR-RECORD-EXIT.
+064300     EXIT.
+
+064400*----------------------------------------------------------------
+064500*  2165-WRITE-SUSPENSE-RECORD - HOLD A VALID BUT DUPLICATE ID ON
+064600*  EMPLOYEE-SUS FOR MANUAL REVIEW INSTEAD OF LETTING IT REACH THE
+064700*  PRINTED ROSTER
+064800*----------------------------------------------------------------
+064900 2165-WRITE-SUSPENSE-RECORD.
+065000     MOVE WS-NAME         TO WS-SUS-NAME.
+065100     MOVE WS-DEPT         TO WS-SUS-DEPT.
+065200     MOVE WS-EMP-NO       TO WS-SUS-EMP-NO.
+065300     EVALUATE TRUE
+065400         WHEN WS-DUP-ON-MASTER
+065500             SET WS-REASON-ON-MASTER TO TRUE
+065600             MOVE "EMPLOYEE ID ALREADY ON MASTER"
+065700                 TO WS-SUS-REASON-TEXT
+065800         WHEN WS-DUP-IN-BATCH
+065900             SET WS-REASON-DUP-IN-BATCH TO TRUE
+066000             MOVE "EMPLOYEE ID DUPLICATED IN BATCH"
+066100                 TO WS-SUS-REASON-TEXT
+066200         WHEN OTHER
+066300             MOVE "UNKNOWN DUPLICATE REASON" TO WS-SUS-REASON-TEXT
+066400     END-EVALUATE.
+066500     WRITE EMPLOYEE-SUS-RECORD FROM WS-SUSPENSE-RECORD.
+066600 2165-WRITE-SUSPENSE-RECORD-EXIT.
+066700     EXIT.
+
+066800*----------------------------------------------------------------
+066900*  2170-PRINT-EMPLOYEE-DETAIL - PRINT ONE DETAIL LINE, BREAKING
+067000*  TO A NEW PAGE WHEN THE CURRENT PAGE IS FULL
+067100*----------------------------------------------------------------
+067200 2170-PRINT-EMPLOYEE-DETAIL.
+067300     IF WS-LINE-COUNT = ZERO OR
+067400        WS-LINE-COUNT >= WS-LINES-PER-PAGE
+067500         PERFORM 2180-PRINT-PAGE-HEADERS
+067600             THRU 2180-PRINT-PAGE-HEADERS-EXIT
+067700     END-IF.
+067800     MOVE WS-NAME   TO WD-NAME.
+067900     MOVE WS-DEPT   TO WD-DEPT.
+068000     MOVE WS-EMP-NO TO WD-EMP-NO.
+068100     WRITE EMPLOYEE-RPT-RECORD FROM WS-DETAIL-LINE.
+068200     ADD 1 TO WS-LINE-COUNT.
+068300 2170-PRINT-EMPLOYEE-DETAIL-EXIT.
+068400     EXIT.
+
+068500*----------------------------------------------------------------
+068600*  2180-PRINT-PAGE-HEADERS - START A NEW PAGE WITH THE RUN DATE,
+068700*  PAGE NUMBER, AND COLUMN HEADINGS
+068800*----------------------------------------------------------------
+068900 2180-PRINT-PAGE-HEADERS.
+069000     ADD 1 TO WS-PAGE-COUNT.
+069100     MOVE WS-RUN-MM  TO WR1-RUN-MM.
+069200     MOVE WS-RUN-DD  TO WR1-RUN-DD.
+069300     MOVE WS-RUN-YY  TO WR1-RUN-YY.
+069400     MOVE WS-PAGE-COUNT TO WR1-PAGE-NO.
+069500     IF WS-PAGE-COUNT > 1
+069600         WRITE EMPLOYEE-RPT-RECORD FROM SPACES
+069700             AFTER ADVANCING PAGE
+069800     END-IF.
+069900     WRITE EMPLOYEE-RPT-RECORD FROM WS-PAGE-HEADER-1.
+070000     WRITE EMPLOYEE-RPT-RECORD FROM SPACES.
+070100     WRITE EMPLOYEE-RPT-RECORD FROM WS-COLUMN-HEADER.
+070200     WRITE EMPLOYEE-RPT-RECORD FROM SPACES.
+070300     MOVE ZERO TO WS-LINE-COUNT.
+070400 2180-PRINT-PAGE-HEADERS-EXIT.
+070500     EXIT.
+
+070600*----------------------------------------------------------------
+070700*  2190-WRITE-CHECKPOINT - REWRITE RESTART-FILE WITH THE NUMBER OF
+070800*  EMPLOYEE-IN RECORDS COMMITTED SO FAR, PLUS THE ACCEPT/REJECT/
+070900*  SUSPENSE COUNTS AND THE CURRENT PAGE/LINE COUNTS AS OF THIS
+071000*  CHECKPOINT, SO A RESTART CAN PICK ALL OF THEM BACK UP INSTEAD
+071100*  OF RESUMING FROM ZERO AND BREAKING PAGE NUMBERING MID-ROSTER
+071200*----------------------------------------------------------------
+071300 2190-WRITE-CHECKPOINT.
+071400     OPEN OUTPUT RESTART-FILE.
+071500     MOVE WS-READ-COUNT     TO RT-READ-COUNT.
+071600     MOVE WS-ACCEPT-COUNT   TO RT-ACCEPT-COUNT.
+071700     MOVE WS-REJECT-COUNT   TO RT-REJECT-COUNT.
+071800     MOVE WS-SUSPENSE-COUNT TO RT-SUSPENSE-COUNT.
+071900     MOVE WS-PAGE-COUNT     TO RT-PAGE-COUNT.
+072000     MOVE WS-LINE-COUNT     TO RT-LINE-COUNT.
+072100     WRITE RESTART-RECORD.
+072200     CLOSE RESTART-FILE.
+072300 2190-WRITE-CHECKPOINT-EXIT.
+072400     EXIT.
+
+072500*----------------------------------------------------------------
+072600*  3000-TERMINATE - PRINT THE CONTROL FOOTER, REPORT COUNTS,
+072700*  CLEAR THE RESTART CHECKPOINT ON A CLEAN COMPLETION, AND CLOSE
+072800*  FILES. WS-INIT-FAILED MEANS THIS RUN NEVER GOT PAST
+072900*  1000-INITIALIZE (AN OPEN FAILED), SO ANY CHECKPOINT LEFT BY AN
+073000*  EARLIER RUN IS LEFT ALONE FOR THE NEXT ATTEMPT TO RESUME FROM.
+073100*  THE FOOTER WRITE AND EACH CLOSE BELOW ARE GUARDED BY THE SAME
+073200*  OPEN-SUCCESS SWITCH 1000-INITIALIZE SET FOR THAT FILE, SINCE AN
+073300*  OPEN FAILURE PARTWAY THROUGH INITIALIZATION CAN LEAVE A LATER
+073400*  FILE IN THE CHAIN NEVER OPENED AT ALL.
+073500*----------------------------------------------------------------
+073600 3000-TERMINATE.
+073700     MOVE WS-ACCEPT-COUNT TO WF-TOTAL-PRINTED.
+073800     IF WS-EMPRPT-OPEN
+073900         WRITE EMPLOYEE-RPT-RECORD FROM SPACES
+074000         WRITE EMPLOYEE-RPT-RECORD FROM WS-CONTROL-FOOTER
+074100     END-IF.
+074200     DISPLAY "NAME_AND_ID: RECORDS READ     = " WS-READ-COUNT.
+074300     DISPLAY "NAME_AND_ID: RECORDS ACCEPTED = " WS-ACCEPT-COUNT.
+074400     DISPLAY "NAME_AND_ID: RECORDS REJECTED = " WS-REJECT-COUNT.
+074500     DISPLAY "NAME_AND_ID: RECORDS SUSPENSE = " WS-SUSPENSE-COUNT.
+074600     IF NOT WS-INIT-FAILED
+074700         MOVE ZERO TO RESTART-RECORD
+074800         OPEN OUTPUT RESTART-FILE
+074900         WRITE RESTART-RECORD
+075000         CLOSE RESTART-FILE
+075100     END-IF.
+075200     PERFORM 3100-WRITE-AUDIT-LOG
+075300         THRU 3100-WRITE-AUDIT-LOG-EXIT.
+075400     IF WS-EMPIN-OPEN
+075500         CLOSE EMPLOYEE-IN
+075600     END-IF.
+075700     IF WS-EMPERR-OPEN
+075800         CLOSE EMPLOYEE-ERR
+075900     END-IF.
+076000     IF WS-EMPRPT-OPEN
+076100         CLOSE EMPLOYEE-RPT
+076200     END-IF.
+076300     IF WS-EMPSUS-OPEN
+076400         CLOSE EMPLOYEE-SUS
+076500     END-IF.
+076600     IF WS-DUPWORK-OPEN
+076700         CLOSE WORK-DUP-CHECK
+076800     END-IF.
+076900     IF WS-MASTER-PRESENT
+077000         CLOSE EMPLOYEE-MASTER
+077100     END-IF.
+077200 3000-TERMINATE-EXIT.
+077300     EXIT.
+
+077400*----------------------------------------------------------------
+077500*  3100-WRITE-AUDIT-LOG - APPEND ONE LINE TO AUDIT-LOG RECORDING
+077600*  WHEN THIS RUN HAPPENED, WHO RAN IT, AND HOW MANY RECORDS WERE
+077700*  READ/ACCEPTED/REJECTED. AUDIT-LOG IS OPENED EXTEND SO EVERY
+077800*  RUN ADDS A LINE INSTEAD OF OVERWRITING THE PRIOR HISTORY; IF
+077900*  THE FILE DOES NOT EXIST YET THIS IS THE FIRST RUN AND IT IS
+078000*  CREATED WITH OPEN OUTPUT INSTEAD.
+078100*----------------------------------------------------------------
+078200 3100-WRITE-AUDIT-LOG.
+078300     OPEN EXTEND AUDIT-LOG.
+078400     IF WS-AUDITLOG-STATUS NOT = "00"
+078500         OPEN OUTPUT AUDIT-LOG
+078600     END-IF.
+078700     IF WS-AUDITLOG-STATUS NOT = "00"
+078800         DISPLAY "NAME_AND_ID: ERROR OPENING AUDIT-LOG "
+078900             "STATUS = " WS-AUDITLOG-STATUS
+079000         GO TO 3100-WRITE-AUDIT-LOG-EXIT
+079100     END-IF.
+079200     MOVE WS-RUN-MM       TO WA-RUN-MM.
+079300     MOVE WS-RUN-DD       TO WA-RUN-DD.
+079400     MOVE WS-RUN-YY       TO WA-RUN-YY.
+079500     MOVE WS-RUN-HH       TO WA-RUN-HH.
+079600     MOVE WS-RUN-MIN      TO WA-RUN-MIN.
+079700     MOVE WS-RUN-SEC      TO WA-RUN-SEC.
+079800     MOVE WS-RUN-USER-ID  TO WA-USER-ID.
+079900     MOVE WS-READ-COUNT   TO WA-READ-COUNT.
+080000     MOVE WS-ACCEPT-COUNT TO WA-ACCEPT-COUNT.
+080100     MOVE WS-REJECT-COUNT TO WA-REJECT-COUNT.
+080200     WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LINE.
+080300     CLOSE AUDIT-LOG.
+080400 3100-WRITE-AUDIT-LOG-EXIT.
+080500     EXIT.
