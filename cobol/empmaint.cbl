@@ -0,0 +1,350 @@
+000100*****************************************************************
+000200*  PROGRAM     :  EMPMAINT
+000300*  AUTHOR      :  J. HANSOUL
+000400*  INSTALLATION:  DATA PROCESSING
+000500*  DATE-WRITTEN:  08/09/2026
+000600*  DATE-COMPILED:
+000700*----------------------------------------------------------------
+000800*  PURPOSE     :  ONLINE MAINTENANCE TRANSACTION FOR
+000900*                 EMPLOYEE-MASTER. AN OPERATOR KEYS IN AN
+001000*                 EMPLOYEE ID AND CHOOSES TO ADD, CHANGE, OR
+001100*                 DELETE THAT EMPLOYEE. THE ID AND NAME ARE
+001200*                 VALIDATED THE SAME WAY AS THE NIGHTLY
+001300*                 NAME_AND_ID LOAD - SEE COPYBOOK EMPLIM.
+001400*----------------------------------------------------------------
+001500*  MODIFICATION HISTORY
+001600*    DATE       INIT  DESCRIPTION
+001700*    08/09/2026 JH    ORIGINAL PROGRAM.
+001800*    08/09/2026 JH    EMPREC NOW CARRIES A STRUCTURED NAME GROUP
+001900*                       (LAST/FIRST/MIDDLE INIT/TITLE) REDEFINED
+002000*                       BY THE OLD FLAT NAME FIELD - NO CHANGE TO
+002100*                       THIS PROGRAM'S LOGIC, JUST ADDITIONAL
+002200*                       REPLACING PHRASES ON THE COPY STATEMENTS.
+002300*    08/09/2026 JH    2700-ACCEPT-NAME NOW PROMPTS FOR LAST NAME,
+002400*                       FIRST NAME, MIDDLE INITIAL, AND TITLE
+002500*                       SEPARATELY INSTEAD OF ONE FLAT NAME FIELD,
+002600*                       SO THE STRUCTURED SUBFIELDS ADDED TO EMPREC
+002700*                       ARE ACTUALLY POPULATED FOR A NEW OR CHANGED
+002800*                       EMPLOYEE.
+002900*****************************************************************
+003000 IDENTIFICATION DIVISION.
+003100     PROGRAM-ID.     EMPMAINT.
+003200     AUTHOR.         J. HANSOUL.
+003300     INSTALLATION.   DATA PROCESSING.
+003400     DATE-WRITTEN.   08/09/2026.
+003500     DATE-COMPILED.
+
+003600*----------------------------------------------------------------
+003700*  ENVIRONMENT DIVISION
+003800*----------------------------------------------------------------
+003900 ENVIRONMENT DIVISION.
+004000 CONFIGURATION SECTION.
+004100     SOURCE-COMPUTER.   IBM-370.
+004200     OBJECT-COMPUTER.   IBM-370.
+
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+004600         ORGANIZATION IS INDEXED
+004700         ACCESS MODE IS DYNAMIC
+004800         RECORD KEY IS WM-ID
+004900         FILE STATUS IS WS-MAST-STATUS.
+
+005000*----------------------------------------------------------------
+005100*  DATA DIVISION
+005200*----------------------------------------------------------------
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 FD  EMPLOYEE-MASTER
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY EMPREC REPLACING
+005800         ==WS-EMPLOYEE-RECORD== BY ==EMPLOYEE-MASTER-RECORD==
+005900         ==WS-NAME-DATA==       BY ==WM-NAME-DATA==
+006000         ==WS-LAST-NAME==       BY ==WM-LAST-NAME==
+006100         ==WS-FIRST-NAME==      BY ==WM-FIRST-NAME==
+006200         ==WS-MIDDLE-INIT==     BY ==WM-MIDDLE-INIT==
+006300         ==WS-TITLE==           BY ==WM-TITLE==
+006400         ==WS-NAME==            BY ==WM-NAME==
+006500         ==WS-ID==              BY ==WM-ID==
+006600         ==WS-DEPT==            BY ==WM-DEPT==
+006700         ==WS-EMP-NO==          BY ==WM-EMP-NO==.
+
+006800 WORKING-STORAGE SECTION.
+006900     COPY EMPREC REPLACING
+007000         ==WS-EMPLOYEE-RECORD== BY ==WI-EMPLOYEE-RECORD==
+007100         ==WS-NAME-DATA==       BY ==WI-NAME-DATA==
+007200         ==WS-LAST-NAME==       BY ==WI-LAST-NAME==
+007300         ==WS-FIRST-NAME==      BY ==WI-FIRST-NAME==
+007400         ==WS-MIDDLE-INIT==     BY ==WI-MIDDLE-INIT==
+007500         ==WS-TITLE==           BY ==WI-TITLE==
+007600         ==WS-NAME==            BY ==WI-NAME==
+007700         ==WS-ID==              BY ==WI-ID==
+007800         ==WS-DEPT==            BY ==WI-DEPT==
+007900         ==WS-EMP-NO==          BY ==WI-EMP-NO==.
+008000     COPY EMPLIM.
+
+008100 01  WS-SWITCHES.
+008200     05  WS-DONE-SWITCH       PIC X(01) VALUE 'N'.
+008300         88  WS-DONE                    VALUE 'Y'.
+008400     05  WS-VALID-SWITCH      PIC X(01) VALUE 'Y'.
+008500         88  WS-INPUT-VALID              VALUE 'Y'.
+008600         88  WS-INPUT-INVALID            VALUE 'N'.
+008700     05  WS-FOUND-SWITCH      PIC X(01) VALUE 'N'.
+008800         88  WS-RECORD-FOUND             VALUE 'Y'.
+008900         88  WS-RECORD-NOT-FOUND         VALUE 'N'.
+
+009000 01  WS-MAST-STATUS           PIC X(02) VALUE SPACES.
+
+009100 01  WS-REASON-TEXT           PIC X(40) VALUE SPACES.
+
+009200 01  WS-OPERATION             PIC X(01).
+009300     88  WS-OP-ADD                      VALUE 'A' 'a'.
+009400     88  WS-OP-CHANGE                   VALUE 'C' 'c'.
+009500     88  WS-OP-DELETE                   VALUE 'D' 'd'.
+009600     88  WS-OP-QUIT                     VALUE 'Q' 'q'.
+
+009700 01  WI-DEPT-INPUT             PIC X(03).
+009800 01  WI-EMP-NO-INPUT           PIC X(05).
+
+009900*----------------------------------------------------------------
+010000*  PROCEDURE DIVISION
+010100*----------------------------------------------------------------
+010200 PROCEDURE DIVISION.
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INITIALIZE
+010500         THRU 1000-INITIALIZE-EXIT.
+010600     PERFORM 2000-PROCESS-TRANSACTION
+010700         THRU 2000-PROCESS-TRANSACTION-EXIT
+010800         UNTIL WS-DONE.
+010900     PERFORM 3000-TERMINATE
+011000         THRU 3000-TERMINATE-EXIT.
+011100     STOP RUN.
+
+011200*----------------------------------------------------------------
+011300*  1000-INITIALIZE - OPEN THE MASTER FILE FOR RANDOM UPDATE
+011400*----------------------------------------------------------------
+011500 1000-INITIALIZE.
+011600     OPEN I-O EMPLOYEE-MASTER.
+011700     IF WS-MAST-STATUS = "35"
+011800         OPEN OUTPUT EMPLOYEE-MASTER
+011900         CLOSE EMPLOYEE-MASTER
+012000         OPEN I-O EMPLOYEE-MASTER
+012100     END-IF.
+012200     IF WS-MAST-STATUS NOT = "00"
+012300         DISPLAY "EMPMAINT: ERROR OPENING EMPLOYEE-MASTER "
+012400             "STATUS = " WS-MAST-STATUS
+012500         SET WS-DONE TO TRUE
+012600     END-IF.
+012700 1000-INITIALIZE-EXIT.
+012800     EXIT.
+
+012900*----------------------------------------------------------------
+013000*  2000-PROCESS-TRANSACTION - PROMPT FOR ONE MAINTENANCE
+013100*  TRANSACTION AND CARRY IT OUT
+013200*----------------------------------------------------------------
+013300 2000-PROCESS-TRANSACTION.
+013400     DISPLAY " ".
+013500     DISPLAY "EMPMAINT - EMPLOYEE MASTER MAINTENANCE".
+013600     DISPLAY "A = ADD   C = CHANGE   D = DELETE   Q = QUIT".
+013700     DISPLAY "ENTER OPERATION: " WITH NO ADVANCING.
+013800     ACCEPT WS-OPERATION.
+013900     EVALUATE TRUE
+014000         WHEN WS-OP-ADD
+014100             PERFORM 2100-ADD-EMPLOYEE
+014200                 THRU 2100-ADD-EMPLOYEE-EXIT
+014300         WHEN WS-OP-CHANGE
+014400             PERFORM 2200-CHANGE-EMPLOYEE
+014500                 THRU 2200-CHANGE-EMPLOYEE-EXIT
+014600         WHEN WS-OP-DELETE
+014700             PERFORM 2300-DELETE-EMPLOYEE
+014800                 THRU 2300-DELETE-EMPLOYEE-EXIT
+014900         WHEN WS-OP-QUIT
+015000             SET WS-DONE TO TRUE
+015100         WHEN OTHER
+015200             DISPLAY "EMPMAINT: INVALID OPERATION - TRY AGAIN"
+015300     END-EVALUATE.
+015400 2000-PROCESS-TRANSACTION-EXIT.
+015500     EXIT.
+
+015600*----------------------------------------------------------------
+015700*  2100-ADD-EMPLOYEE - KEY IN A NEW EMPLOYEE AND WRITE IT
+015800*----------------------------------------------------------------
+015900 2100-ADD-EMPLOYEE.
+016000     PERFORM 2500-ACCEPT-ID
+016100         THRU 2500-ACCEPT-ID-EXIT.
+016200     PERFORM 2600-VALIDATE-INPUT-ID
+016300         THRU 2600-VALIDATE-INPUT-ID-EXIT.
+016400     IF WS-INPUT-INVALID
+016500         DISPLAY "EMPMAINT: " WS-REASON-TEXT
+016600         GO TO 2100-ADD-EMPLOYEE-EXIT
+016700     END-IF.
+016800     MOVE WI-DEPT   TO WM-DEPT.
+016900     MOVE WI-EMP-NO TO WM-EMP-NO.
+017000     READ EMPLOYEE-MASTER
+017100         INVALID KEY
+017200             SET WS-RECORD-NOT-FOUND TO TRUE
+017300         NOT INVALID KEY
+017400             SET WS-RECORD-FOUND TO TRUE
+017500     END-READ.
+017600     IF WS-RECORD-FOUND
+017700         DISPLAY "EMPMAINT: EMPLOYEE ALREADY ON FILE"
+017800         GO TO 2100-ADD-EMPLOYEE-EXIT
+017900     END-IF.
+018000     PERFORM 2700-ACCEPT-NAME
+018100         THRU 2700-ACCEPT-NAME-EXIT.
+018200     MOVE WI-NAME   TO WM-NAME.
+018300     MOVE WI-DEPT   TO WM-DEPT.
+018400     MOVE WI-EMP-NO TO WM-EMP-NO.
+018500     WRITE EMPLOYEE-MASTER-RECORD
+018600         INVALID KEY
+018700             DISPLAY "EMPMAINT: ADD FAILED - STATUS = "
+018800                 WS-MAST-STATUS
+018900         NOT INVALID KEY
+019000             DISPLAY "EMPMAINT: EMPLOYEE ADDED"
+019100     END-WRITE.
+019200 2100-ADD-EMPLOYEE-EXIT.
+019300     EXIT.
+
+019400*----------------------------------------------------------------
+019500*  2200-CHANGE-EMPLOYEE - LOOK UP AN EMPLOYEE AND CORRECT THE
+019600*  NAME ON FILE
+019700*----------------------------------------------------------------
+019800 2200-CHANGE-EMPLOYEE.
+019900     PERFORM 2500-ACCEPT-ID
+020000         THRU 2500-ACCEPT-ID-EXIT.
+020100     PERFORM 2600-VALIDATE-INPUT-ID
+020200         THRU 2600-VALIDATE-INPUT-ID-EXIT.
+020300     IF WS-INPUT-INVALID
+020400         DISPLAY "EMPMAINT: " WS-REASON-TEXT
+020500         GO TO 2200-CHANGE-EMPLOYEE-EXIT
+020600     END-IF.
+020700     MOVE WI-DEPT   TO WM-DEPT.
+020800     MOVE WI-EMP-NO TO WM-EMP-NO.
+020900     READ EMPLOYEE-MASTER
+021000         INVALID KEY
+021100             SET WS-RECORD-NOT-FOUND TO TRUE
+021200         NOT INVALID KEY
+021300             SET WS-RECORD-FOUND TO TRUE
+021400     END-READ.
+021500     IF WS-RECORD-NOT-FOUND
+021600         DISPLAY "EMPMAINT: EMPLOYEE NOT ON FILE"
+021700         GO TO 2200-CHANGE-EMPLOYEE-EXIT
+021800     END-IF.
+021900     DISPLAY "CURRENT NAME: " WM-NAME.
+022000     PERFORM 2700-ACCEPT-NAME
+022100         THRU 2700-ACCEPT-NAME-EXIT.
+022200     MOVE WI-NAME TO WM-NAME.
+022300     REWRITE EMPLOYEE-MASTER-RECORD
+022400         INVALID KEY
+022500             DISPLAY "EMPMAINT: CHANGE FAILED - STATUS = "
+022600                 WS-MAST-STATUS
+022700         NOT INVALID KEY
+022800             DISPLAY "EMPMAINT: EMPLOYEE CHANGED"
+022900     END-REWRITE.
+023000 2200-CHANGE-EMPLOYEE-EXIT.
+023100     EXIT.
+
+023200*----------------------------------------------------------------
+023300*  2300-DELETE-EMPLOYEE - LOOK UP AN EMPLOYEE AND REMOVE THE
+023400*  RECORD FOR A LEAVER
+023500*----------------------------------------------------------------
+023600 2300-DELETE-EMPLOYEE.
+023700     PERFORM 2500-ACCEPT-ID
+023800         THRU 2500-ACCEPT-ID-EXIT.
+023900     PERFORM 2600-VALIDATE-INPUT-ID
+024000         THRU 2600-VALIDATE-INPUT-ID-EXIT.
+024100     IF WS-INPUT-INVALID
+024200         DISPLAY "EMPMAINT: " WS-REASON-TEXT
+024300         GO TO 2300-DELETE-EMPLOYEE-EXIT
+024400     END-IF.
+024500     MOVE WI-DEPT   TO WM-DEPT.
+024600     MOVE WI-EMP-NO TO WM-EMP-NO.
+024700     READ EMPLOYEE-MASTER
+024800         INVALID KEY
+024900             SET WS-RECORD-NOT-FOUND TO TRUE
+025000         NOT INVALID KEY
+025100             SET WS-RECORD-FOUND TO TRUE
+025200     END-READ.
+025300     IF WS-RECORD-NOT-FOUND
+025400         DISPLAY "EMPMAINT: EMPLOYEE NOT ON FILE"
+025500         GO TO 2300-DELETE-EMPLOYEE-EXIT
+025600     END-IF.
+025700     DISPLAY "DELETING: " WM-NAME.
+025800     DELETE EMPLOYEE-MASTER
+025900         INVALID KEY
+026000             DISPLAY "EMPMAINT: DELETE FAILED - STATUS = "
+026100                 WS-MAST-STATUS
+026200         NOT INVALID KEY
+026300             DISPLAY "EMPMAINT: EMPLOYEE DELETED"
+026400     END-DELETE.
+026500 2300-DELETE-EMPLOYEE-EXIT.
+026600     EXIT.
+
+026700*----------------------------------------------------------------
+026800*  2500-ACCEPT-ID - PROMPT THE OPERATOR FOR THE DEPARTMENT AND
+026900*  EMPLOYEE NUMBER
+027000*----------------------------------------------------------------
+027100 2500-ACCEPT-ID.
+027200     DISPLAY "ENTER DEPARTMENT (3 DIGITS): " WITH NO ADVANCING.
+027300     ACCEPT WI-DEPT-INPUT.
+027400     DISPLAY "ENTER EMPLOYEE NO (5 DIGITS): " WITH NO ADVANCING.
+027500     ACCEPT WI-EMP-NO-INPUT.
+027600     MOVE WI-DEPT-INPUT   TO WI-DEPT.
+027700     MOVE WI-EMP-NO-INPUT TO WI-EMP-NO.
+027800 2500-ACCEPT-ID-EXIT.
+027900     EXIT.
+
+028000*----------------------------------------------------------------
+028100*  2600-VALIDATE-INPUT-ID - VALIDATE THE KEYED DEPARTMENT AND
+028200*  EMPLOYEE NUMBER THE SAME WAY THE BATCH LOAD DOES (EMPLIM)
+028300*----------------------------------------------------------------
+028400 2600-VALIDATE-INPUT-ID.
+028500     SET WS-INPUT-VALID TO TRUE.
+028600     MOVE SPACES TO WS-REASON-TEXT.
+028700     IF WI-DEPT-INPUT IS NOT NUMERIC OR
+028800        WI-EMP-NO-INPUT IS NOT NUMERIC
+028900         SET WS-INPUT-INVALID TO TRUE
+029000         MOVE "EMPLOYEE ID IS NOT NUMERIC" TO WS-REASON-TEXT
+029100     ELSE
+029200         IF WI-DEPT = ZERO AND WI-EMP-NO = ZERO
+029300             SET WS-INPUT-INVALID TO TRUE
+029400             MOVE "EMPLOYEE ID IS ZERO" TO WS-REASON-TEXT
+029500         ELSE
+029600             IF WI-DEPT   < WS-DEPT-LOW   OR
+029700                WI-DEPT   > WS-DEPT-HIGH  OR
+029800                WI-EMP-NO < WS-EMP-NO-LOW OR
+029900                WI-EMP-NO > WS-EMP-NO-HIGH
+030000                 SET WS-INPUT-INVALID TO TRUE
+030100                 MOVE "EMPLOYEE ID OUT OF RANGE" TO WS-REASON-TEXT
+030200             END-IF
+030300         END-IF
+030400     END-IF.
+030500 2600-VALIDATE-INPUT-ID-EXIT.
+030600     EXIT.
+
+030700*----------------------------------------------------------------
+030800*  2700-ACCEPT-NAME - PROMPT THE OPERATOR FOR THE EMPLOYEE'S
+030900*  LAST/FIRST/MIDDLE/TITLE NAME FIELDS. WI-NAME REDEFINES THESE
+031000*  AS ONE FLAT FIELD, SO IT IS ALREADY CORRECT FOR ANY CALLER
+031100*  THAT STILL MOVES THE FLAT WI-NAME ALIAS.
+031200*----------------------------------------------------------------
+031300 2700-ACCEPT-NAME.
+031400     DISPLAY "ENTER LAST NAME (15 CHARS): " WITH NO ADVANCING.
+031500     ACCEPT WI-LAST-NAME.
+031600     DISPLAY "ENTER FIRST NAME (10 CHARS): " WITH NO ADVANCING.
+031700     ACCEPT WI-FIRST-NAME.
+031800     DISPLAY "ENTER MIDDLE INITIAL: " WITH NO ADVANCING.
+031900     ACCEPT WI-MIDDLE-INIT.
+032000     DISPLAY "ENTER TITLE (MR, MRS, MS, DR, ETC): "
+032100         WITH NO ADVANCING.
+032200     ACCEPT WI-TITLE.
+032300 2700-ACCEPT-NAME-EXIT.
+032400     EXIT.
+
+032500*----------------------------------------------------------------
+032600*  3000-TERMINATE - CLOSE THE MASTER FILE
+032700*----------------------------------------------------------------
+032800 3000-TERMINATE.
+032900     CLOSE EMPLOYEE-MASTER.
+033000 3000-TERMINATE-EXIT.
+033100     EXIT.
