@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*  COPYBOOK    :  EMPERR
+000300*  AUTHOR      :  J. HANSOUL
+000400*  INSTALLATION:  DATA PROCESSING
+000500*  DATE-WRITTEN:  08/09/2026
+000600*----------------------------------------------------------------
+000700*  PURPOSE     :  REJECT RECORD LAYOUT WRITTEN TO EMPLOYEE-ERR
+000800*                 WHEN AN EMPLOYEE RECORD FAILS ID VALIDATION.
+000900*----------------------------------------------------------------
+001000*  MODIFICATION HISTORY
+001100*    DATE       INIT  DESCRIPTION
+001200*    08/09/2026 JH    ORIGINAL COPYBOOK.
+001300*    08/09/2026 JH    WS-ERR-ID SPLIT INTO WS-ERR-DEPT AND
+001400*                       WS-ERR-EMP-NO TO MATCH THE COMPOSITE
+001500*                       EMPLOYEE KEY IN EMPREC.
+001600*****************************************************************
+001700 01  WS-EMPLOYEE-ERROR-RECORD.
+001800     05  WS-ERR-NAME              PIC A(30).
+001900     05  WS-ERR-DEPT              PIC X(03).
+002000     05  WS-ERR-EMP-NO            PIC X(05).
+002100     05  WS-ERR-REASON-CODE       PIC X(02).
+002200         88  WS-REASON-ZERO-ID            VALUE 'ZI'.
+002300         88  WS-REASON-NONNUMERIC         VALUE 'NN'.
+002400         88  WS-REASON-OUT-OF-RANGE       VALUE 'OR'.
+002500     05  WS-ERR-REASON-TEXT        PIC X(30).
