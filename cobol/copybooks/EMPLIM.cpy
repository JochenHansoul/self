@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*  COPYBOOK    :  EMPLIM
+000300*  AUTHOR      :  J. HANSOUL
+000400*  INSTALLATION:  DATA PROCESSING
+000500*  DATE-WRITTEN:  08/09/2026
+000600*----------------------------------------------------------------
+000700*  PURPOSE     :  VALID RANGES FOR THE WS-DEPT/WS-EMP-NO
+000800*                 COMPOSITE EMPLOYEE KEY (SEE EMPREC). SHARED BY
+000900*                 ANY PROGRAM THAT VALIDATES AN EMPLOYEE ID SO
+001000*                 BATCH AND ONLINE MAINTENANCE AGREE ON WHAT IS
+001100*                 A VALID ID.
+001200*----------------------------------------------------------------
+001300*  MODIFICATION HISTORY
+001400*    DATE       INIT  DESCRIPTION
+001500*    08/09/2026 JH    ORIGINAL COPYBOOK - LIMITS PULLED OUT OF
+001600*                       NAME_AND_ID SO EMPMAINT CAN SHARE THEM.
+001700*****************************************************************
+001800 01  WS-ID-LIMITS.
+001900     05  WS-DEPT-LOW          PIC 9(03) VALUE 001.
+002000     05  WS-DEPT-HIGH         PIC 9(03) VALUE 899.
+002100     05  WS-EMP-NO-LOW        PIC 9(05) VALUE 00001.
+002200     05  WS-EMP-NO-HIGH       PIC 9(05) VALUE 89999.
