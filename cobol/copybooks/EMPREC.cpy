@@ -0,0 +1,42 @@
+000100*****************************************************************
+000200*  COPYBOOK    :  EMPREC
+000300*  AUTHOR      :  J. HANSOUL
+000400*  INSTALLATION:  DATA PROCESSING
+000500*  DATE-WRITTEN:  08/09/2026
+000600*----------------------------------------------------------------
+000700*  PURPOSE     :  COMMON EMPLOYEE WORKING-STORAGE RECORD LAYOUT.
+000800*                 COPY THIS INTO WORKING-STORAGE IN ANY PROGRAM
+000900*                 THAT READS, PRINTS, OR MAINTAINS AN EMPLOYEE
+001000*                 RECORD SO THE PICTURE CLAUSES STAY IN STEP.
+001100*                 WS-ID IS A COMPOSITE KEY - DEPARTMENT NUMBER
+001200*                 PLUS EMPLOYEE NUMBER WITHIN THE DEPARTMENT -
+001300*                 SO REPORTS CAN SORT AND TOTAL BY DEPARTMENT.
+001400*                 WS-NAME-DATA IS A STRUCTURED LAST/FIRST/MIDDLE/
+001500*                 TITLE GROUP. WS-NAME REDEFINES IT AS A FLAT
+001600*                 30-BYTE FIELD SO PROGRAMS THAT STILL MOVE AN
+001700*                 UNDELIMITED FLAT NAME IN FROM EMPLOYEE-IN
+001800*                 CONTINUE TO WORK DURING THE TRANSITION TO
+001900*                 CAPTURING NAMES IN STRUCTURED FORM.
+002000*----------------------------------------------------------------
+002100*  MODIFICATION HISTORY
+002200*    DATE       INIT  DESCRIPTION
+002300*    08/09/2026 JH    ORIGINAL COPYBOOK - WS-NAME AND WS-ID
+002400*                       PULLED OUT OF NAME_AND_ID.
+002500*    08/09/2026 JH    SPLIT WS-ID INTO A WS-DEPT/WS-EMP-NO
+002600*                       COMPOSITE KEY.
+002700*    08/09/2026 JH    SPLIT WS-NAME INTO A STRUCTURED WS-NAME-DATA
+002800*                       GROUP (LAST/FIRST/MIDDLE INITIAL/TITLE)
+002900*                       WITH WS-NAME REDEFINING IT FOR FLAT-FORMAT
+003000*                       INPUT DURING THE TRANSITION.
+003100*****************************************************************
+003200 01  WS-EMPLOYEE-RECORD.
+003300     05  WS-NAME-DATA.
+003400         10  WS-LAST-NAME         PIC A(15).
+003500         10  WS-FIRST-NAME        PIC A(10).
+003600         10  WS-MIDDLE-INIT       PIC A(01).
+003700         10  WS-TITLE             PIC A(04).
+003800     05  WS-NAME REDEFINES WS-NAME-DATA
+003900                                  PIC A(30).
+004000     05  WS-ID.
+004100         10  WS-DEPT              PIC 9(03).
+004200         10  WS-EMP-NO            PIC 9(05).
