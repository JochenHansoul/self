@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*  COPYBOOK    :  SUSREC
+000300*  AUTHOR      :  J. HANSOUL
+000400*  INSTALLATION:  DATA PROCESSING
+000500*  DATE-WRITTEN:  08/09/2026
+000600*----------------------------------------------------------------
+000700*  PURPOSE     :  SUSPENSE RECORD LAYOUT WRITTEN TO EMPLOYEE-SUS
+000800*                 WHEN AN INCOMING EMPLOYEE ID IS ALREADY ON
+000900*                 EMPLOYEE-MASTER OR IS DUPLICATED WITHIN THE
+001000*                 SAME INCOMING BATCH. THESE RECORDS HAVE A
+001100*                 VALID ID - THEY ARE HELD FOR MANUAL REVIEW, NOT
+001200*                 REJECTED AS BAD DATA, SO THEY ARE KEPT SEPARATE
+001300*                 FROM THE EMPLOYEE-ERR VALIDATION REJECTS.
+001400*----------------------------------------------------------------
+001500*  MODIFICATION HISTORY
+001600*    DATE       INIT  DESCRIPTION
+001700*    08/09/2026 JH    ORIGINAL COPYBOOK.
+001800*****************************************************************
+001900 01  WS-SUSPENSE-RECORD.
+002000     05  WS-SUS-NAME              PIC A(30).
+002100     05  WS-SUS-DEPT              PIC X(03).
+002200     05  WS-SUS-EMP-NO            PIC X(05).
+002300     05  WS-SUS-REASON-CODE       PIC X(02).
+002400         88  WS-REASON-ON-MASTER          VALUE 'OM'.
+002500         88  WS-REASON-DUP-IN-BATCH       VALUE 'DB'.
+002600     05  WS-SUS-REASON-TEXT        PIC X(30).
